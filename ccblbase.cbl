@@ -13,10 +13,33 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ASSU2-STATUS.
 
-           SELECT ASSU-RAPPORT ASSIGN TO "rapport-assurances.dat"
-           ORGANIZATION IS LINE SEQUENTIAL 
+      *    Le nom du rapport est construit à l'exécution (date du
+      *    jour) dans WS-RAPPORT-FILENAME, pour conserver un
+      *    historique des rapports au lieu d'écraser celui de la
+      *    veille.
+
+           SELECT ASSU-RAPPORT ASSIGN TO DYNAMIC WS-RAPPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ASSU-RSTATUS.
+
+           SELECT ASSU-CSV ASSIGN TO "assurances-extract.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ASSU-CSTATUS.
+
+           SELECT ASSU-RESIL ASSIGN TO "resiliations.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ASSU-RESTATUS.
+
+      *    Point de reprise : marque la Partie A comme terminée, pour
+      *    pouvoir relancer directement en Partie B un job interrompu.
+
+           SELECT ASSU-CKPT ASSIGN TO DYNAMIC WS-CKPT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ASSU-CKSTATUS.
        DATA DIVISION.
        FILE SECTION.
        FD ASSU.
@@ -27,12 +50,31 @@
 
        FD ASSU-RAPPORT.
        01 F-DATA-RAPPORT PIC X(122).
- 
+
+       FD ASSU-CSV.
+       01 F-DATA-CSV PIC X(124).
+
+       FD ASSU-RESIL.
+       01 F-DATA-RESIL PIC X(122).
+
+       FD ASSU-CKPT.
+       01 F-DATA-CKPT PIC X(48).
+
        WORKING-STORAGE SECTION.
        01  ASSU-STATUS PIC X(2).
        01  ASSU2-STATUS PIC X(2).
        01  ASSU-RSTATUS PIC X(2).
-       01  WS-IDX PIC 9(2).
+       01  ASSU-CSTATUS PIC X(2).
+       01  ASSU-RESTATUS PIC X(2).
+       01  ASSU-CKSTATUS PIC X(2).
+       01  WS-IDX PIC 9(3).
+
+      *    WS-MAX-RECORDS : nombre maximum de lignes lues par fichier
+      *    d'entrée à chaque exécution. Doit rester aligné sur la
+      *    borne de WS-ARRAY-TABLE ci-dessous.
+
+       01  WS-MAX-RECORDS PIC 9(2) VALUE 99.
+
         01  WS-ARRAY-TABLE.
            03 ARRAY OCCURS 1 TO 99 TIMES
                 DEPENDING ON WS-IDX.
@@ -47,64 +89,283 @@
            
             05 EURO PIC X(3).
         01 WS-TIRET PIC X(50).
-        01 TOTAL PIC 9(8).
+        01 TOTAL PIC 9(8) VALUE 0.
         01 TOTALCLEAN PIC X(9).
+        01 WS-TOTAL-A PIC 9(8) VALUE 0.
+        01 WS-TOTALCLEAN-A PIC X(9).
+        01 WS-TOTAL-B PIC 9(8) VALUE 0.
+        01 WS-TOTALCLEAN-B PIC X(9).
         01 VIRGULE PIC X VALUE ",".
         01 WS-SPACE PIC X(50).
-        01 WS-COUNT PIC 9(2).
+
+      *    WS-COUNT et les tallies Actif/Resilie/Suspendu cumulent sur
+      *    la Partie A et la Partie B (jusqu'à 2 x WS-MAX-RECORDS
+      *    enregistrements), d'où PIC 9(3) plutôt que 9(2).
+
+        01 WS-COUNT PIC 9(3) VALUE 0.
         01 WS-DISPLAY PIC X(60) VALUE  "Liste des clients :".
         01 WS-DISPLAY1 PIC X(30) VALUE  "Nombre d'enregistrements :".
         01 WS-INSPECT PIC X(8) VALUE "Actif".
-        01 WS-INSPECT-COUNT-A PIC 9(2).
-        01 WS-INSPECT-COUNT-R PIC 9(2).
-        01 WS-INSPECT-COUNT-S PIC 9(2).
+        01 WS-INSPECT-COUNT-A PIC 9(3) VALUE 0.
+        01 WS-INSPECT-COUNT-R PIC 9(3) VALUE 0.
+        01 WS-INSPECT-COUNT-S PIC 9(3) VALUE 0.
         01 WS-DISPLAY2 PIC X(30) VALUE "Nombre d'Actifs :".
         01 WS-DISPLAY-LI PIC X(20).
-        01 WS-DISPLAY-LIFULL PIC X(26).
+        01 WS-DISPLAY-LIFULL PIC X(30).
         
        01  WS-SC-LINE PIC 9.
        01  WS-SC-CLR-A PIC 9.
        01  WS-SC-CLR-B PIC 9.
-       
+
+      *    Zones utilisées pour signaler un arrêt anormal (ouverture
+      *    ou lecture en erreur) avant de couper le traitement.
+
+       01  WS-ABANDON-LIBELLE PIC X(40).
+       01  WS-ABANDON-LIGNE.
+           03 WS-ABANDON-TEXTE PIC X(40).
+           03 WS-ABANDON-STATUT PIC X(2).
+
+      *    Zones utilisées pour dater le nom du fichier de rapport.
+
+       01  WS-DATE-JOUR PIC 9(8).
+       01  WS-RAPPORT-FILENAME PIC X(40).
+
+      *    Zones utilisées pour repérer les ID-NUM présents à la
+      *    fois dans ASSU et dans ASSU2 (doublons entre la Partie A
+      *    et la Partie B).
+
+       01  WS-COUNT-A PIC 9(2) VALUE 0.
+        01  WS-IDNUM-TABLE.
+           03 WS-IDNUM-ENTRY PIC X(8) OCCURS 1 TO 99 TIMES
+                DEPENDING ON WS-COUNT-A.
+       01  WS-DOUBLON-IDX PIC 9(2).
+       01  WS-DOUBLON-TROUVE PIC X(1) VALUE "N".
+       01  WS-DOUBLON-COUNT PIC 9(2) VALUE 0.
+        01  WS-DOUBLON-TABLE.
+           03 WS-DOUBLON-ENTRY PIC X(8) OCCURS 1 TO 99 TIMES
+                DEPENDING ON WS-DOUBLON-COUNT.
+       01  WS-DISPLAY-DOUBLONS PIC X(30)
+           VALUE "Liste des doublons ID-NUM :".
+
+      *    Zones utilisées pour contrôler le code devise (EURO) de
+      *    chaque enregistrement et garder la liste de ceux dont le
+      *    code n'est pas reconnu. Le compteur cumule sur la Partie A
+      *    et la Partie B (jusqu'à 2 x WS-MAX-RECORDS enregistrements),
+      *    d'où une borne à 198 plutôt qu'à WS-MAX-RECORDS.
+
+       01  WS-DEVISE-COUNT PIC 9(3) VALUE 0.
+       01  WS-DEVISE-IDX PIC 9(3).
+        01  WS-DEVISE-TABLE.
+           03 WS-DEVISE-ENTRY OCCURS 1 TO 198 TIMES
+                DEPENDING ON WS-DEVISE-COUNT.
+            05 WS-DEVISE-ID PIC X(8).
+            05 WS-DEVISE-CODE PIC X(3).
+       01  WS-DISPLAY-DEVISE PIC X(30)
+           VALUE "Exceptions de devise :".
+
+      *    Zones utilisées pour la validation des enregistrements
+      *    (ID-NUM renseigné, SIREN 1 et SIREN 2 numériques) : tant
+      *    qu'un enregistrement n'est pas valide, il est exclu des
+      *    compteurs Actif/Resilie/Suspendu, de WS-COUNT et du total,
+      *    mais reste soumis aux contrôles de doublon et de devise, et
+      *    continue de figurer dans le CSV, le fichier de relance et
+      *    le bloc client du rapport. Le compteur cumule sur la
+      *    Partie A et la Partie B, et VERIFIER-VALIDITE peut ajouter
+      *    jusqu'à 3 entrées pour un même enregistrement (ID-NUM
+      *    manquant, SIREN 1 et SIREN 2 non numériques), d'où une
+      *    borne à 594 (2 x WS-MAX-RECORDS x 3).
+
+       01  WS-RECORD-VALIDE PIC X(1).
+       01  WS-ANOMALIE-COUNT PIC 9(3) VALUE 0.
+       01  WS-ANOMALIE-IDX PIC 9(3).
+        01  WS-ANOMALIE-TABLE.
+           03 WS-ANOMALIE-ENTRY OCCURS 1 TO 594 TIMES
+                DEPENDING ON WS-ANOMALIE-COUNT.
+            05 WS-ANOMALIE-ID PIC X(8).
+            05 WS-ANOMALIE-MOTIF PIC X(25).
+       01  WS-DISPLAY-ANOMALIES PIC X(30)
+           VALUE "Anomalies de validation :".
+
+      *    Point de reprise entre la Partie A et la Partie B : permet
+      *    à un job interrompu pendant la Partie B de repartir sans
+      *    rejouer la Partie A. Le fichier de reprise porte le
+      *    sous-total, les compteurs et la liste des ID-NUM de la
+      *    Partie A ; il n'est valable que pour la date du jour où la
+      *    Partie A a été traitée (WS-CKPT-DATE), et il est supprimé
+      *    une fois le traitement complet mené à son terme.
+
+       01  WS-CKPT-FILENAME PIC X(20) VALUE "ccblbase.ckpt".
+       01  WS-REPRISE-SW PIC X(1) VALUE "N".
+       01  WS-CKPT-REC PIC X(48).
+       01  WS-CKPT-SUMMARY REDEFINES WS-CKPT-REC.
+           03 WS-CKPT-TYPE PIC X(1).
+           03 WS-CKPT-DATE PIC 9(8).
+           03 WS-CKPT-TOTAL-A PIC 9(8).
+           03 WS-CKPT-TOTAL PIC 9(8).
+           03 WS-CKPT-COUNT PIC 9(3).
+           03 WS-CKPT-COUNT-A PIC 9(2).
+           03 WS-CKPT-CNT-ACTIF PIC 9(3).
+           03 WS-CKPT-CNT-RESIL PIC 9(3).
+           03 WS-CKPT-CNT-SUSP PIC 9(3).
+           03 WS-CKPT-CNT-DEVISE PIC 9(3).
+           03 WS-CKPT-CNT-ANOMALIE PIC 9(3).
+           03 FILLER PIC X(3).
+       01  WS-CKPT-IDLIGNE REDEFINES WS-CKPT-REC.
+           03 WS-CKPT-ID-TYPE PIC X(1).
+           03 WS-CKPT-ID-VALEUR PIC X(8).
+           03 FILLER PIC X(39).
+       01  WS-CKPT-DVLIGNE REDEFINES WS-CKPT-REC.
+           03 WS-CKPT-DV-TYPE PIC X(1).
+           03 WS-CKPT-DV-ID PIC X(8).
+           03 WS-CKPT-DV-CODE PIC X(3).
+           03 FILLER PIC X(36).
+       01  WS-CKPT-ANLIGNE REDEFINES WS-CKPT-REC.
+           03 WS-CKPT-AN-TYPE PIC X(1).
+           03 WS-CKPT-AN-ID PIC X(8).
+           03 WS-CKPT-AN-MOTIF PIC X(25).
+           03 FILLER PIC X(14).
+
 
        PROCEDURE DIVISION.
            MOVE ALL "-" TO WS-TIRET.
            MOVE ALL " " TO WS-SPACE.
 
-      *    Ouverture du premier fichier
+      *    Construction du nom du rapport du jour
+      *    (rapport-assurances-AAAAMMJJ.dat).
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           STRING "rapport-assurances-" DELIMITED BY SIZE
+                  WS-DATE-JOUR           DELIMITED BY SIZE
+                  ".dat"                 DELIMITED BY SIZE
+                  INTO WS-RAPPORT-FILENAME.
+
+      *    Point de reprise : si la Partie A a déjà été traitée
+      *    aujourd'hui sans que le job aille au bout, WS-REPRISE-SW
+      *    vaut "O" et les compteurs de la Partie A sont restaurés.
+
+           PERFORM VERIFIER-REPRISE.
 
-           OPEN input ASSU
-                  OUTPUT ASSU-RAPPORT.
+      *    Ouverture des fichiers de sortie : reprise en extension
+      *    s'ils contiennent déjà la Partie A, sinon création.
+
+           IF WS-REPRISE-SW = "O"
+               OPEN EXTEND ASSU-RAPPORT
+               OPEN EXTEND ASSU-CSV
+               OPEN EXTEND ASSU-RESIL
+           ELSE
+               OPEN OUTPUT ASSU-RAPPORT
+               OPEN OUTPUT ASSU-CSV
+               OPEN OUTPUT ASSU-RESIL
+           END-IF.
+
+           IF ASSU-RSTATUS NOT = "00"
+               MOVE "Ouverture ASSU-RAPPORT" TO WS-ABANDON-TEXTE
+               MOVE ASSU-RSTATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
+           IF ASSU-CSTATUS NOT = "00"
+               MOVE "Ouverture ASSU-CSV" TO WS-ABANDON-TEXTE
+               MOVE ASSU-CSTATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
+           IF ASSU-RESTATUS NOT = "00"
+               MOVE "Ouverture ASSU-RESIL" TO WS-ABANDON-TEXTE
+               MOVE ASSU-RESTATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
+
+      *    Partie A : ignorée si un point de reprise du jour l'a
+      *    déjà traitée (voir VERIFIER-REPRISE).
+
+           IF WS-REPRISE-SW NOT = "O"
+               OPEN input ASSU
+               IF ASSU-STATUS NOT = "00"
+                   MOVE "Ouverture ASSU" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-STATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
 
       *    Entête et mise en forme
 
-           WRITE F-DATA-RAPPORT FROM WS-SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY.
-           WRITE F-DATA-RAPPORT FROM WS-SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-TIRET.
+               WRITE F-DATA-RAPPORT FROM WS-SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY
+               WRITE F-DATA-RAPPORT FROM WS-SPACE
+               WRITE F-DATA-RAPPORT FROM WS-TIRET
 
-      *    Première boucle (fichier1)
+      *    Première boucle (fichier1), pilotée par la fin de fichier
+      *    (ASSU-STATUS = "10") et non plus par un nombre fixe de
+      *    lignes, jusqu'à la borne WS-MAX-RECORDS.
 
-           PERFORM LIRE-FICHIER1 VARYING WS-IDX FROM 1 BY 1 UNTIL 
-           WS-IDX > 36.
+               PERFORM LIRE-FICHIER1 VARYING WS-IDX FROM 1 BY 1 UNTIL
+               ASSU-STATUS = "10" OR WS-IDX > WS-MAX-RECORDS
 
-           CLOSE ASSU.
-           CLOSE ASSU-RAPPORT.
+      *    Sous-total Partie A, dans le même format que le total
+      *    général (ajout d'une virgule par reformatage de la zone).
+
+               MOVE WS-TOTAL-A TO WS-TOTALCLEAN-A(1:6)
+               MOVE WS-TOTAL-A(7:2) TO WS-TOTALCLEAN-A(8:2)
+               MOVE VIRGULE TO WS-TOTALCLEAN-A(7:1)
+               MOVE "SOUS-TOTAL PARTIE A:" TO WS-DISPLAY2
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY2
+               WRITE F-DATA-RAPPORT FROM WS-TOTALCLEAN-A
+
+               CLOSE ASSU
+               CLOSE ASSU-RAPPORT
+               CLOSE ASSU-CSV
+               CLOSE ASSU-RESIL
+               PERFORM ENREGISTRER-CHECKPOINT
+               OPEN EXTEND ASSU-RAPPORT
+               IF ASSU-RSTATUS NOT = "00"
+                   MOVE "Réouverture ASSU-RAPPORT" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-RSTATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+               OPEN EXTEND ASSU-CSV
+               IF ASSU-CSTATUS NOT = "00"
+                   MOVE "Réouverture ASSU-CSV" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-CSTATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+               OPEN EXTEND ASSU-RESIL
+               IF ASSU-RESTATUS NOT = "00"
+                   MOVE "Réouverture ASSU-RESIL" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-RESTATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+           END-IF.
 
            OPEN INPUT ASSU2.
-           OPEN extend ASSU-RAPPORT.
 
-      *     Deuxième boucle (fichier2)
+           IF ASSU2-STATUS NOT = "00"
+               MOVE "Ouverture ASSU2" TO WS-ABANDON-TEXTE
+               MOVE ASSU2-STATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
+
+      *     Deuxième boucle (fichier2), même principe que la
+      *     première : pilotée par ASSU2-STATUS et non par un compte
+      *     figé.
 
            SET WS-IDX TO 0.
-           PERFORM LIRE-FICHIER2 VARYING WS-IDX FROM 1 BY 1 UNTIL 
-           WS-IDX > 36.
+           PERFORM LIRE-FICHIER2 VARYING WS-IDX FROM 1 BY 1 UNTIL
+           ASSU2-STATUS = "10" OR WS-IDX > WS-MAX-RECORDS.
+
+      *    Sous-total Partie B, même principe que le sous-total de
+      *    la Partie A.
+
+           MOVE WS-TOTAL-B TO WS-TOTALCLEAN-B(1:6).
+           MOVE WS-TOTAL-B(7:2) TO WS-TOTALCLEAN-B(8:2).
+           MOVE VIRGULE TO WS-TOTALCLEAN-B(7:1).
+           MOVE "SOUS-TOTAL PARTIE B:" TO WS-DISPLAY2.
+           WRITE F-DATA-RAPPORT FROM WS-DISPLAY2.
+           WRITE F-DATA-RAPPORT FROM WS-TOTALCLEAN-B.
 
       *    Fin des boucles et mise en forme
       
            WRITE F-DATA-RAPPORT FROM WS-DISPLAY1.
            WRITE F-DATA-RAPPORT FROM WS-COUNT.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY2. 
+           MOVE "Nombre d'Actifs :" TO WS-DISPLAY2.
+           WRITE F-DATA-RAPPORT FROM WS-DISPLAY2.
            WRITE F-DATA-RAPPORT FROM WS-INSPECT-COUNT-A.
            Move "Nombre de résiliés :" TO WS-DISPLAY2.
            WRITE F-DATA-RAPPORT FROM WS-DISPLAY2. 
@@ -119,128 +380,545 @@
            WRITE F-DATA-RAPPORT FROM WS-DISPLAY2.
            WRITE F-DATA-RAPPORT FROM TOTALCLEAN.
 
+      *    Section des doublons : ID-NUM présents à la fois dans la
+      *    Partie A et la Partie B.
+
+           WRITE F-DATA-RAPPORT FROM WS-SPACE.
+           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-DOUBLONS.
+           WRITE F-DATA-RAPPORT FROM WS-TIRET.
+           IF WS-DOUBLON-COUNT > 0
+               PERFORM ECRIRE-DOUBLON VARYING WS-DOUBLON-IDX
+               FROM 1 BY 1 UNTIL WS-DOUBLON-IDX > WS-DOUBLON-COUNT
+           ELSE
+               MOVE "Aucun doublon détecté." TO WS-DISPLAY-LIFULL
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LIFULL
+           END-IF.
+
+      *    Section des exceptions de devise : enregistrements dont le
+      *    code EURO n'est pas reconnu.
+
+           WRITE F-DATA-RAPPORT FROM WS-SPACE.
+           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-DEVISE.
+           WRITE F-DATA-RAPPORT FROM WS-TIRET.
+           IF WS-DEVISE-COUNT > 0
+               PERFORM ECRIRE-DEVISE-EXCEPTION VARYING WS-DEVISE-IDX
+               FROM 1 BY 1 UNTIL WS-DEVISE-IDX > WS-DEVISE-COUNT
+           ELSE
+               MOVE "Aucune exception de devise." TO WS-DISPLAY-LIFULL
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LIFULL
+           END-IF.
+
+      *    Section des anomalies de validation : ID-NUM manquant ou
+      *    SIREN non numérique, exclus des compteurs et des totaux
+      *    ci-dessus jusqu'à correction de la donnée source.
+
+           WRITE F-DATA-RAPPORT FROM WS-SPACE.
+           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-ANOMALIES.
+           WRITE F-DATA-RAPPORT FROM WS-TIRET.
+           IF WS-ANOMALIE-COUNT > 0
+               PERFORM ECRIRE-ANOMALIE VARYING WS-ANOMALIE-IDX
+               FROM 1 BY 1 UNTIL WS-ANOMALIE-IDX > WS-ANOMALIE-COUNT
+           ELSE
+               MOVE "Aucune anomalie détectée." TO WS-DISPLAY-LIFULL
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LIFULL
+           END-IF.
+
            CLOSE ASSU2.
            CLOSE ASSU-RAPPORT.
+           CLOSE ASSU-CSV.
+           CLOSE ASSU-RESIL.
+
+      *    Traitement mené à son terme : le point de reprise n'a
+      *    plus lieu d'être, la prochaine exécution repartira de la
+      *    Partie A.
+
+           CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME.
            STOP RUN.
-           
-        LIRE-FICHIER1. 
 
-      *    Lire le fichier1 et remplacement des * par des espaces
+        LIRE-FICHIER1.
+
+      *    Lire le fichier1 et remplacement des * par des espaces.
+      *    Le traitement de la ligne n'a lieu que si la lecture a
+      *    réellement trouvé un enregistrement (pas de fin de
+      *    fichier), pour ne pas rejouer le dernier enregistrement
+      *    lors de l'arrêt de la boucle.
+
+           READ ASSU INTO F-DATA.
+           IF ASSU-STATUS = "00"
+               INSPECT F-DATA REPLACING ALL "*" BY " "
 
-           READ ASSU INTO F-DATA
-           INSPECT F-DATA REPLACING ALL "*" BY " "
-           ADD 1 TO WS-COUNT.
-           
       *    Déplacement des données du fichier dans mon tableau.
-      *    Recherche des actifs etc... avec Inspect puis ajout au 
+      *    Recherche des actifs etc... avec Inspect puis ajout au
       *     compteur.
-      *    Ecriture des Libellés et statuts uniquement dans le fichier 
+      *    Ecriture des Libellés et statuts uniquement dans le fichier
       *    de sortie.
 
-           MOVE F-DATA TO ARRAY(WS-IDX).
-           ADD NUMBER3(WS-IDX) TO TOTAL.
-           MOVE "Actif" TO WS-INSPECT.
-           INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-A
-           FOR ALL WS-INSPECT.
-           MOVE "Resilie" TO WS-INSPECT.
-           INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-R
-           FOR ALL WS-INSPECT.
-           MOVE "Suspendu" TO WS-INSPECT.
-           INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-S
-           FOR ALL WS-INSPECT.
-          
-          
-           MOVE "ID:" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM ID-NUM(WS-IDX).
-           MOVE "IRP:" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM LIBELLE(WS-IDX).
-           MOVE "Société :" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM DESCRIPTION(WS-IDX).
-           MOVE "SIREN 1 :" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM NUMBER1(WS-IDX).
-           
-           MOVE "SIREN 2 :" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM NUMBER2(WS-IDX). 
-            MOVE "Argent :" TO WS-DISPLAY-LI.
-            WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM NUMBER3(WS-IDX).
-            MOVE "Libellé :" TO WS-DISPLAY-LI.
-            WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM ID-NAME(WS-IDX).
-           MOVE "Statut :" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM STATUT(WS-IDX).
-           WRITE F-DATA-RAPPORT FROM WS-TIRET.
+               MOVE F-DATA TO ARRAY(WS-IDX)
+               ADD 1 TO WS-COUNT-A
+               MOVE ID-NUM(WS-IDX) TO WS-IDNUM-ENTRY(WS-COUNT-A)
+               PERFORM VERIFIER-DEVISE
+               PERFORM VERIFIER-VALIDITE
+               IF WS-RECORD-VALIDE = "O"
+                   ADD 1 TO WS-COUNT
+                   ADD NUMBER3(WS-IDX) TO TOTAL
+                   ADD NUMBER3(WS-IDX) TO WS-TOTAL-A
+                   MOVE "Actif" TO WS-INSPECT
+                   INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-A
+                   FOR ALL WS-INSPECT
+                   MOVE "Resilie" TO WS-INSPECT
+                   INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-R
+                   FOR ALL WS-INSPECT
+                   MOVE "Suspendu" TO WS-INSPECT
+                   INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-S
+                   FOR ALL WS-INSPECT
+               END-IF
+
+               PERFORM ECRIRE-CSV
+               IF STATUT(WS-IDX) = "Resilie"
+                   OR STATUT(WS-IDX) = "Suspendu"
+                   PERFORM ECRIRE-RESILIATION
+               END-IF
+
+               MOVE "ID:" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM ID-NUM(WS-IDX)
+               MOVE "IRP:" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM LIBELLE(WS-IDX)
+               MOVE "Société :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM DESCRIPTION(WS-IDX)
+               MOVE "SIREN 1 :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM NUMBER1(WS-IDX)
+
+               MOVE "SIREN 2 :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM NUMBER2(WS-IDX)
+               MOVE "Argent :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM NUMBER3(WS-IDX)
+               MOVE "Devise :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM EURO(WS-IDX)
+               MOVE "Libellé :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM ID-NAME(WS-IDX)
+               MOVE "Statut :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM STATUT(WS-IDX)
+               WRITE F-DATA-RAPPORT FROM WS-TIRET
+           ELSE
+               IF ASSU-STATUS NOT = "10"
+                   MOVE "Lecture ASSU" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-STATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+           END-IF.
+
 
-            
 
          LIRE-FICHIER2.
 
       *    Même chose que fichier1.
 
            READ ASSU2 INTO F-DATA2.
-           INSPECT F-DATA2 REPLACING ALL "*" BY " ".
-           ADD 1 TO WS-COUNT.
-           
-           
-           MOVE F-DATA2 TO ARRAY(WS-IDX).
-           ADD NUMBER3(WS-IDX) TO TOTAL.
-           MOVE "Actif" TO WS-INSPECT.
-           INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-A
-           FOR ALL WS-INSPECT.
-           MOVE "Resilie" TO WS-INSPECT.
-           INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-R
-           FOR ALL WS-INSPECT.
-           MOVE "Suspendu" TO WS-INSPECT.
-           INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-S
-           FOR ALL WS-INSPECT.
-          
+           IF ASSU2-STATUS = "00"
+               INSPECT F-DATA2 REPLACING ALL "*" BY " "
+
+               MOVE F-DATA2 TO ARRAY(WS-IDX)
+               PERFORM VERIFIER-DOUBLON
+               PERFORM VERIFIER-DEVISE
+               PERFORM VERIFIER-VALIDITE
+               IF WS-RECORD-VALIDE = "O"
+                   ADD 1 TO WS-COUNT
+                   ADD NUMBER3(WS-IDX) TO TOTAL
+                   ADD NUMBER3(WS-IDX) TO WS-TOTAL-B
+                   MOVE "Actif" TO WS-INSPECT
+                   INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-A
+                   FOR ALL WS-INSPECT
+                   MOVE "Resilie" TO WS-INSPECT
+                   INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-R
+                   FOR ALL WS-INSPECT
+                   MOVE "Suspendu" TO WS-INSPECT
+                   INSPECT STATUT(WS-IDX) TALLYING WS-INSPECT-COUNT-S
+                   FOR ALL WS-INSPECT
+               END-IF
+
+               PERFORM ECRIRE-CSV
+               IF STATUT(WS-IDX) = "Resilie"
+                   OR STATUT(WS-IDX) = "Suspendu"
+                   PERFORM ECRIRE-RESILIATION
+               END-IF
+
+               MOVE "ID:" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM ID-NUM(WS-IDX)
+               MOVE "IRP:" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM LIBELLE(WS-IDX)
+               MOVE "Société :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM DESCRIPTION(WS-IDX)
+               MOVE "SIREN 1 :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM NUMBER1(WS-IDX)
+
+               MOVE "SIREN 2 :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM NUMBER2(WS-IDX)
+               MOVE "Argent :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM NUMBER3(WS-IDX)
+               MOVE "Devise :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM EURO(WS-IDX)
+               MOVE "Libellé :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM ID-NAME(WS-IDX)
+               MOVE "Statut :" TO WS-DISPLAY-LI
+               WRITE  F-DATA-RAPPORT FROM SPACE
+               WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI
+               WRITE F-DATA-RAPPORT FROM STATUT(WS-IDX)
+               WRITE F-DATA-RAPPORT FROM WS-TIRET
+           ELSE
+               IF ASSU2-STATUS NOT = "10"
+                   MOVE "Lecture ASSU2" TO WS-ABANDON-TEXTE
+                   MOVE ASSU2-STATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+           END-IF.
+
+         ABANDON-TRAITEMENT.
+
+      *    Arrêt anormal suite à une ouverture ou une lecture en
+      *    erreur (statut fichier différent de "00", ou de "10" en
+      *    lecture). Le libellé de l'opération en cause et le statut
+      *    obtenu sont affichés, puis le traitement est coupé avec un
+      *    code retour non nul.
+
+           MOVE "** ANOMALIE FICHIER **" TO WS-ABANDON-LIBELLE.
+           DISPLAY WS-ABANDON-LIBELLE.
+           DISPLAY WS-ABANDON-LIGNE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+         VERIFIER-DOUBLON.
+
+      *    Recherche de l'ID-NUM courant de la Partie B dans la liste
+      *    des ID-NUM déjà lus en Partie A. Appelée pour chaque
+      *    enregistrement de la Partie B, indépendamment de son
+      *    statut. Un ID-NUM manquant (anomalie, voir VERIFIER-
+      *    VALIDITE) n'est jamais traité comme un doublon : ce n'est
+      *    pas une vraie correspondance entre deux enregistrements.
+
+           MOVE "N" TO WS-DOUBLON-TROUVE.
+           IF ID-NUM(WS-IDX) NOT = SPACES
+               PERFORM RECHERCHER-DOUBLON VARYING WS-DOUBLON-IDX
+               FROM 1 BY 1 UNTIL WS-DOUBLON-IDX > WS-COUNT-A
+               OR WS-DOUBLON-TROUVE = "O"
+           END-IF.
+           IF WS-DOUBLON-TROUVE = "O"
+               ADD 1 TO WS-DOUBLON-COUNT
+               MOVE ID-NUM(WS-IDX) TO WS-DOUBLON-ENTRY(WS-DOUBLON-COUNT)
+           END-IF.
+
+         RECHERCHER-DOUBLON.
+
+           IF WS-IDNUM-ENTRY(WS-DOUBLON-IDX) = ID-NUM(WS-IDX)
+               MOVE "O" TO WS-DOUBLON-TROUVE
+           END-IF.
+
+         ECRIRE-DOUBLON.
+
+      *    Écriture d'une ligne de la section DOUBLONS.
+
+           WRITE F-DATA-RAPPORT FROM WS-DOUBLON-ENTRY(WS-DOUBLON-IDX).
+
+         ECRIRE-CSV.
+
+      *    Écriture de la ligne d'extraction CSV correspondant à
+      *    l'enregistrement courant du tableau (même colonne quel
+      *    que soit le fichier d'origine).
+
+           STRING ID-NUM(WS-IDX)      DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  ID-NAME(WS-IDX)     DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  LIBELLE(WS-IDX)     DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  DESCRIPTION(WS-IDX) DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  STATUT(WS-IDX)      DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  NUMBER1(WS-IDX)     DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  NUMBER2(WS-IDX)     DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  NUMBER3(WS-IDX)     DELIMITED BY SIZE
+                  INTO F-DATA-CSV.
+           WRITE F-DATA-CSV.
+
+         ECRIRE-RESILIATION.
+
+      *    Écriture du bloc client complet dans le fichier de
+      *    relance, pour les contrats résiliés ou suspendus.
+
            MOVE "ID:" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM ID-NUM(WS-IDX).
+           WRITE F-DATA-RESIL FROM SPACE.
+           WRITE F-DATA-RESIL FROM WS-DISPLAY-LI.
+           WRITE F-DATA-RESIL FROM ID-NUM(WS-IDX).
            MOVE "IRP:" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM LIBELLE(WS-IDX).
+           WRITE F-DATA-RESIL FROM SPACE.
+           WRITE F-DATA-RESIL FROM WS-DISPLAY-LI.
+           WRITE F-DATA-RESIL FROM LIBELLE(WS-IDX).
            MOVE "Société :" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM DESCRIPTION(WS-IDX).
-           MOVE "SIREN 1 :" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM NUMBER1(WS-IDX).
-           
-           MOVE "SIREN 2 :" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM NUMBER2(WS-IDX). 
-            MOVE "Argent :" TO WS-DISPLAY-LI.
-            WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM NUMBER3(WS-IDX).
-            MOVE "Libellé :" TO WS-DISPLAY-LI.
-            WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM ID-NAME(WS-IDX).
-           MOVE "Statut :" TO WS-DISPLAY-LI.
-           WRITE  F-DATA-RAPPORT FROM SPACE.
-           WRITE F-DATA-RAPPORT FROM WS-DISPLAY-LI.
-           WRITE F-DATA-RAPPORT FROM STATUT(WS-IDX).
-           WRITE F-DATA-RAPPORT FROM WS-TIRET.
+           WRITE F-DATA-RESIL FROM SPACE.
+           WRITE F-DATA-RESIL FROM WS-DISPLAY-LI.
+           WRITE F-DATA-RESIL FROM DESCRIPTION(WS-IDX).
+           MOVE "Argent :" TO WS-DISPLAY-LI.
+           WRITE F-DATA-RESIL FROM SPACE.
+           WRITE F-DATA-RESIL FROM WS-DISPLAY-LI.
+           WRITE F-DATA-RESIL FROM NUMBER3(WS-IDX).
+           WRITE F-DATA-RESIL FROM WS-TIRET.
+
+         VERIFIER-DEVISE.
+
+      *    Contrôle du code devise de l'enregistrement courant par
+      *    rapport aux codes reconnus. Appelée pour chaque lecture,
+      *    Partie A comme Partie B.
+
+           IF EURO(WS-IDX) NOT = "EUR"
+               AND EURO(WS-IDX) NOT = "USD"
+               AND EURO(WS-IDX) NOT = "GBP"
+               AND EURO(WS-IDX) NOT = "CHF"
+               ADD 1 TO WS-DEVISE-COUNT
+               MOVE ID-NUM(WS-IDX) TO WS-DEVISE-ID(WS-DEVISE-COUNT)
+               MOVE EURO(WS-IDX) TO WS-DEVISE-CODE(WS-DEVISE-COUNT)
+           END-IF.
+
+         ECRIRE-DEVISE-EXCEPTION.
+
+      *    Écriture d'une ligne de la section EXCEPTIONS DEVISE.
+
+           WRITE F-DATA-RAPPORT FROM WS-DEVISE-ID(WS-DEVISE-IDX).
+           WRITE F-DATA-RAPPORT FROM WS-DEVISE-CODE(WS-DEVISE-IDX).
+
+         VERIFIER-VALIDITE.
+
+      *    Un enregistrement est invalide si l'ID-NUM est manquant ou
+      *    si l'un des deux SIREN n'est pas numérique. Appelée pour
+      *    chaque lecture, Partie A comme Partie B, avant de décider
+      *    si l'enregistrement alimente les compteurs et les fichiers
+      *    de sortie.
+
+           MOVE "O" TO WS-RECORD-VALIDE.
+           IF ID-NUM(WS-IDX) = SPACES
+               MOVE "N" TO WS-RECORD-VALIDE
+               ADD 1 TO WS-ANOMALIE-COUNT
+               MOVE ID-NUM(WS-IDX) TO WS-ANOMALIE-ID(WS-ANOMALIE-COUNT)
+               MOVE "ID-NUM manquant"
+                   TO WS-ANOMALIE-MOTIF(WS-ANOMALIE-COUNT)
+           END-IF.
+           IF NUMBER1(WS-IDX) NOT NUMERIC
+               MOVE "N" TO WS-RECORD-VALIDE
+               ADD 1 TO WS-ANOMALIE-COUNT
+               MOVE ID-NUM(WS-IDX) TO WS-ANOMALIE-ID(WS-ANOMALIE-COUNT)
+               MOVE "SIREN 1 non numérique"
+                   TO WS-ANOMALIE-MOTIF(WS-ANOMALIE-COUNT)
+           END-IF.
+           IF NUMBER2(WS-IDX) NOT NUMERIC
+               MOVE "N" TO WS-RECORD-VALIDE
+               ADD 1 TO WS-ANOMALIE-COUNT
+               MOVE ID-NUM(WS-IDX) TO WS-ANOMALIE-ID(WS-ANOMALIE-COUNT)
+               MOVE "SIREN 2 non numérique"
+                   TO WS-ANOMALIE-MOTIF(WS-ANOMALIE-COUNT)
+           END-IF.
+
+         ECRIRE-ANOMALIE.
+
+      *    Écriture d'une ligne de la section ANOMALIES.
+
+           WRITE F-DATA-RAPPORT FROM WS-ANOMALIE-ID(WS-ANOMALIE-IDX).
+           WRITE F-DATA-RAPPORT FROM WS-ANOMALIE-MOTIF(WS-ANOMALIE-IDX).
+
+         VERIFIER-REPRISE.
+
+      *    Recherche d'un point de reprise laissé par une exécution
+      *    précédente. N'est pris en compte que s'il date du jour
+      *    même (WS-CKPT-DATE = WS-DATE-JOUR) : passé ce délai, la
+      *    Partie A est rejouée comme à l'accoutumée. Le statut "35"
+      *    (fichier absent) est un cas normal - premier lancement du
+      *    jour, pas d'anomalie au sens du contrôle de statut -, mais
+      *    tout autre statut différent de "00" est une vraie erreur
+      *    d'ouverture et coupe le traitement comme ailleurs.
+
+           OPEN INPUT ASSU-CKPT.
+           IF ASSU-CKSTATUS = "00"
+               READ ASSU-CKPT INTO WS-CKPT-REC
+               IF ASSU-CKSTATUS = "00" AND WS-CKPT-DATE = WS-DATE-JOUR
+                   MOVE "O" TO WS-REPRISE-SW
+                   MOVE WS-CKPT-TOTAL-A TO WS-TOTAL-A
+                   MOVE WS-CKPT-TOTAL TO TOTAL
+                   MOVE WS-CKPT-COUNT TO WS-COUNT
+                   MOVE WS-CKPT-COUNT-A TO WS-COUNT-A
+                   MOVE WS-CKPT-CNT-ACTIF TO WS-INSPECT-COUNT-A
+                   MOVE WS-CKPT-CNT-RESIL TO WS-INSPECT-COUNT-R
+                   MOVE WS-CKPT-CNT-SUSP TO WS-INSPECT-COUNT-S
+                   MOVE WS-CKPT-CNT-DEVISE TO WS-DEVISE-COUNT
+                   MOVE WS-CKPT-CNT-ANOMALIE TO WS-ANOMALIE-COUNT
+                   PERFORM CHARGER-ID-CKPT VARYING WS-DOUBLON-IDX
+                   FROM 1 BY 1 UNTIL WS-DOUBLON-IDX > WS-COUNT-A
+                   OR ASSU-CKSTATUS = "10"
+                   PERFORM CHARGER-DEVISE-CKPT VARYING WS-DEVISE-IDX
+                   FROM 1 BY 1 UNTIL WS-DEVISE-IDX > WS-DEVISE-COUNT
+                   OR ASSU-CKSTATUS = "10"
+                   PERFORM CHARGER-ANOMALIE-CKPT VARYING WS-ANOMALIE-IDX
+                   FROM 1 BY 1 UNTIL WS-ANOMALIE-IDX > WS-ANOMALIE-COUNT
+                   OR ASSU-CKSTATUS = "10"
+               END-IF
+               CLOSE ASSU-CKPT
+           ELSE
+               IF ASSU-CKSTATUS NOT = "35"
+                   MOVE "Ouverture ASSU-CKPT" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+           END-IF.
+
+         CHARGER-ID-CKPT.
+
+           READ ASSU-CKPT INTO WS-CKPT-REC.
+           IF ASSU-CKSTATUS = "00"
+               MOVE WS-CKPT-ID-VALEUR TO WS-IDNUM-ENTRY(WS-DOUBLON-IDX)
+           ELSE
+               IF ASSU-CKSTATUS NOT = "10"
+                   MOVE "Lecture ASSU-CKPT" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+           END-IF.
+
+         CHARGER-DEVISE-CKPT.
+
+           READ ASSU-CKPT INTO WS-CKPT-REC.
+           IF ASSU-CKSTATUS = "00"
+               MOVE WS-CKPT-DV-ID TO WS-DEVISE-ID(WS-DEVISE-IDX)
+               MOVE WS-CKPT-DV-CODE TO WS-DEVISE-CODE(WS-DEVISE-IDX)
+           ELSE
+               IF ASSU-CKSTATUS NOT = "10"
+                   MOVE "Lecture ASSU-CKPT" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+           END-IF.
+
+         CHARGER-ANOMALIE-CKPT.
+
+           READ ASSU-CKPT INTO WS-CKPT-REC.
+           IF ASSU-CKSTATUS = "00"
+               MOVE WS-CKPT-AN-ID TO WS-ANOMALIE-ID(WS-ANOMALIE-IDX)
+               MOVE WS-CKPT-AN-MOTIF
+                   TO WS-ANOMALIE-MOTIF(WS-ANOMALIE-IDX)
+           ELSE
+               IF ASSU-CKSTATUS NOT = "10"
+                   MOVE "Lecture ASSU-CKPT" TO WS-ABANDON-TEXTE
+                   MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+                   PERFORM ABANDON-TRAITEMENT
+               END-IF
+           END-IF.
+
+         ENREGISTRER-CHECKPOINT.
+
+      *    Sauvegarde de l'état de fin de Partie A : sous-total,
+      *    compteurs et liste des ID-NUM déjà vus, pour permettre à
+      *    un job interrompu en Partie B de reprendre sans tout
+      *    rejouer.
+
+           OPEN OUTPUT ASSU-CKPT.
+           IF ASSU-CKSTATUS NOT = "00"
+               MOVE "Ouverture ASSU-CKPT" TO WS-ABANDON-TEXTE
+               MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
+           INITIALIZE WS-CKPT-REC.
+           MOVE "S" TO WS-CKPT-TYPE.
+           MOVE WS-DATE-JOUR TO WS-CKPT-DATE.
+           MOVE WS-TOTAL-A TO WS-CKPT-TOTAL-A.
+           MOVE TOTAL TO WS-CKPT-TOTAL.
+           MOVE WS-COUNT TO WS-CKPT-COUNT.
+           MOVE WS-COUNT-A TO WS-CKPT-COUNT-A.
+           MOVE WS-INSPECT-COUNT-A TO WS-CKPT-CNT-ACTIF.
+           MOVE WS-INSPECT-COUNT-R TO WS-CKPT-CNT-RESIL.
+           MOVE WS-INSPECT-COUNT-S TO WS-CKPT-CNT-SUSP.
+           MOVE WS-DEVISE-COUNT TO WS-CKPT-CNT-DEVISE.
+           MOVE WS-ANOMALIE-COUNT TO WS-CKPT-CNT-ANOMALIE.
+           WRITE F-DATA-CKPT FROM WS-CKPT-SUMMARY.
+           IF ASSU-CKSTATUS NOT = "00"
+               MOVE "Écriture ASSU-CKPT" TO WS-ABANDON-TEXTE
+               MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
+           PERFORM ECRIRE-ID-CKPT VARYING WS-DOUBLON-IDX
+           FROM 1 BY 1 UNTIL WS-DOUBLON-IDX > WS-COUNT-A.
+           PERFORM ECRIRE-DEVISE-CKPT VARYING WS-DEVISE-IDX
+           FROM 1 BY 1 UNTIL WS-DEVISE-IDX > WS-DEVISE-COUNT.
+           PERFORM ECRIRE-ANOMALIE-CKPT VARYING WS-ANOMALIE-IDX
+           FROM 1 BY 1 UNTIL WS-ANOMALIE-IDX > WS-ANOMALIE-COUNT.
+           CLOSE ASSU-CKPT.
+
+         ECRIRE-ID-CKPT.
+
+           INITIALIZE WS-CKPT-REC.
+           MOVE "I" TO WS-CKPT-ID-TYPE.
+           MOVE WS-IDNUM-ENTRY(WS-DOUBLON-IDX) TO WS-CKPT-ID-VALEUR.
+           WRITE F-DATA-CKPT FROM WS-CKPT-IDLIGNE.
+           IF ASSU-CKSTATUS NOT = "00"
+               MOVE "Écriture ASSU-CKPT" TO WS-ABANDON-TEXTE
+               MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
+
+         ECRIRE-DEVISE-CKPT.
+
+           INITIALIZE WS-CKPT-REC.
+           MOVE "D" TO WS-CKPT-DV-TYPE.
+           MOVE WS-DEVISE-ID(WS-DEVISE-IDX) TO WS-CKPT-DV-ID.
+           MOVE WS-DEVISE-CODE(WS-DEVISE-IDX) TO WS-CKPT-DV-CODE.
+           WRITE F-DATA-CKPT FROM WS-CKPT-DVLIGNE.
+           IF ASSU-CKSTATUS NOT = "00"
+               MOVE "Écriture ASSU-CKPT" TO WS-ABANDON-TEXTE
+               MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
+
+         ECRIRE-ANOMALIE-CKPT.
+
+           INITIALIZE WS-CKPT-REC.
+           MOVE "A" TO WS-CKPT-AN-TYPE.
+           MOVE WS-ANOMALIE-ID(WS-ANOMALIE-IDX) TO WS-CKPT-AN-ID.
+           MOVE WS-ANOMALIE-MOTIF(WS-ANOMALIE-IDX) TO WS-CKPT-AN-MOTIF.
+           WRITE F-DATA-CKPT FROM WS-CKPT-ANLIGNE.
+           IF ASSU-CKSTATUS NOT = "00"
+               MOVE "Écriture ASSU-CKPT" TO WS-ABANDON-TEXTE
+               MOVE ASSU-CKSTATUS TO WS-ABANDON-STATUT
+               PERFORM ABANDON-TRAITEMENT
+           END-IF.
 
-            
\ No newline at end of file
